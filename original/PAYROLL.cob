@@ -17,48 +17,198 @@
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE
                ASSIGN TO UT-S-EMPFILE
-               ORGANIZATION IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPF-KEY
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO SORTWK01.
+           SELECT SORTED-EMPLOYEE-FILE
+               ASSIGN TO UT-S-SRTEMP
+               ORGANIZATION IS SEQUENTIAL.
            SELECT PAYROLL-REPORT
                ASSIGN TO UT-S-PAYRPT
                ORGANIZATION IS SEQUENTIAL.
+           SELECT YTD-FILE
+               ASSIGN TO UT-S-YTDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT ACH-FILE
+               ASSIGN TO UT-S-ACHFILE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-REPORT
+               ASSIGN TO UT-S-EXCPRPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESTART-FILE
+               ASSIGN TO UT-S-RESTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT DEDUCTIONS-FILE
+               ASSIGN TO UT-S-DEDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DED-EMP-ID
+               FILE STATUS IS WS-DED-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
+      *----------------------------------------------------------------
+      * EMPLOYEE-FILE is the keyed master maintained by PAYROLL-MAINT.
+      * ACCESS MODE SEQUENTIAL on an indexed file returns records in
+      * ascending EMPF-KEY order, not the department-grouped order the
+      * payroll register and its subtotals are built around, so this
+      * program only uses EMPLOYEE-FILE as the SORT input below and
+      * does the actual read pass against SORTED-EMPLOYEE-FILE.
+      *----------------------------------------------------------------
        FD EMPLOYEE-FILE
-           BLOCK CONTAINS 0 RECORDS
            LABEL RECORDS ARE STANDARD
-           RECORDING MODE IS F
-           RECORD CONTAINS 80 CHARACTERS.
-       01 EMPLOYEE-RECORD.
-          05 EMP-ID            PIC X(6).
-          05 EMP-LAST-NAME     PIC X(20).
-          05 EMP-FIRST-NAME    PIC X(15).
-          05 EMP-HOURLY-RATE   PIC 9(4)V99.
-          05 EMP-HOURS-WORKED  PIC 9(3)V9.
-          05 EMP-TAX-CODE      PIC X(2).
-          05 EMP-DEPARTMENT    PIC X(4).
+           RECORD CONTAINS 81 CHARACTERS.
+       01 EMPLOYEE-FILE-RECORD.
+          05 EMPF-KEY          PIC X(6).
+          05 FILLER            PIC X(75).
+
+       SD SORT-WORK-FILE
+           RECORD CONTAINS 81 CHARACTERS.
+       01 SORT-WORK-RECORD.
+          05 SW-EMP-ID         PIC X(6).
+          05 FILLER            PIC X(47).
+          05 SW-DEPARTMENT     PIC X(4).
           05 FILLER            PIC X(24).
 
+       FD SORTED-EMPLOYEE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 81 CHARACTERS.
+           COPY EMPREC.
+
        FD PAYROLL-REPORT
            LABEL RECORDS ARE OMITTED
-           RECORD CONTAINS 133 CHARACTERS.
-       01 REPORT-LINE           PIC X(133).
+           RECORD CONTAINS 200 CHARACTERS.
+       01 REPORT-LINE           PIC X(200).
+
+       FD YTD-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 37 CHARACTERS.
+       01 YTD-RECORD.
+          05 YTD-EMP-ID         PIC X(6).
+          05 YTD-GROSS          PIC 9(9)V99.
+          05 YTD-TAX            PIC 9(7)V99.
+          05 YTD-NET            PIC 9(9)V99.
+
+       FD ACH-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 94 CHARACTERS.
+       01 ACH-ENTRY-RECORD.
+          05 ACH-RECORD-TYPE    PIC X(1)  VALUE '6'.
+          05 ACH-TRANS-CODE     PIC X(2)  VALUE '22'.
+          05 ACH-RECV-DFI-ID    PIC X(8)  VALUE ZEROS.
+          05 ACH-CHECK-DIGIT    PIC X(1)  VALUE ZERO.
+          05 ACH-DFI-ACCT-NO    PIC X(17) VALUE SPACES.
+          05 ACH-AMOUNT         PIC 9(8)V99.
+          05 ACH-INDIVID-ID     PIC X(15) VALUE SPACES.
+          05 ACH-INDIVID-NAME   PIC X(22) VALUE SPACES.
+          05 ACH-DISCRETIONARY  PIC X(1)  VALUE SPACES.
+          05 ACH-ADDENDA-IND    PIC X(1)  VALUE '0'.
+          05 ACH-TRACE-NUMBER   PIC X(16) VALUE SPACES.
+
+       FD EXCEPTION-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS.
+       01 EXCEPTION-LINE        PIC X(80).
+
+       FD RESTART-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 75 CHARACTERS.
+       01 CHECKPOINT-RECORD.
+          05 CKPT-RECORD-COUNT     PIC 9(5).
+          05 CKPT-PHYS-READ-COUNT  PIC 9(5).
+          05 CKPT-TOTAL-GROSS      PIC 9(9)V99.
+          05 CKPT-TOTAL-NET        PIC 9(9)V99.
+          05 CKPT-PAGE-COUNT       PIC 9(3).
+          05 CKPT-LINE-COUNT       PIC 9(3).
+          05 CKPT-PREV-DEPT        PIC X(4).
+          05 CKPT-DEPT-GROSS       PIC 9(9)V99.
+          05 CKPT-DEPT-TAX         PIC 9(9)V99.
+          05 CKPT-DEPT-NET         PIC 9(9)V99.
+
+       FD DEDUCTIONS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 81 CHARACTERS.
+       01 DEDUCTIONS-RECORD.
+          05 DED-EMP-ID          PIC X(6).
+          05 DED-ENTRY OCCURS 5 TIMES.
+             10 DED-TYPE         PIC X(2).
+             10 DED-PRE-POST-CD  PIC X(1).
+                88 DED-PRETAX    VALUE 'B'.
+                88 DED-POSTTAX   VALUE 'A'.
+             10 DED-CALC-TYPE    PIC X(1).
+                88 DED-FLAT      VALUE 'F'.
+                88 DED-PERCENT   VALUE 'P'.
+             10 DED-AMOUNT       PIC 9(5)V99.
+             10 DED-PCT          PIC V9999.
 
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS        PIC XX VALUE SPACES.
+       01 WS-YTD-STATUS         PIC XX VALUE SPACES.
+       01 WS-RESTART-STATUS     PIC XX VALUE SPACES.
+       01 WS-DED-STATUS         PIC XX VALUE SPACES.
+
+       01 WS-DED-SUB            PIC 9(1) VALUE ZERO.
+       01 WS-DED-FOUND-FLAG     PIC X VALUE 'N'.
+          88 DED-RECORD-FOUND   VALUE 'Y'.
+       01 WS-DED-AREA.
+          05 WS-PRETAX-DED      PIC 9(6)V99 VALUE ZERO.
+          05 WS-POSTTAX-DED     PIC 9(6)V99 VALUE ZERO.
+          05 WS-TAXABLE-GROSS   PIC 9(7)V99 VALUE ZERO.
+          05 WS-DED-ITEM-AMT    PIC 9(6)V99 VALUE ZERO.
+
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+       01 WS-CKPT-QUOTIENT      PIC 9(5) VALUE ZERO.
+       01 WS-CKPT-REMAINDER     PIC 9(5) VALUE ZERO.
+
+       01 WS-RESTART-MODE-FLAG  PIC X VALUE 'N'.
+          88 RESTART-MODE       VALUE 'Y'.
+       01 WS-RESTART-EOF-FLAG   PIC X VALUE 'N'.
+          88 RESTART-EOF        VALUE 'Y'.
+       01 WS-RESTART-RECS-READ  PIC 9(5) VALUE ZERO.
        01 WS-EOF-FLAG           PIC X VALUE 'N'.
           88 END-OF-FILE        VALUE 'Y'.
        01 WS-RECORD-COUNT       PIC 9(5) VALUE ZERO.
+       01 WS-PHYS-READ-COUNT    PIC 9(5) VALUE ZERO.
        01 WS-TOTAL-GROSS        PIC 9(9)V99 VALUE ZERO.
        01 WS-TOTAL-NET          PIC 9(9)V99 VALUE ZERO.
 
+       01 WS-LINE-COUNT         PIC 9(3) VALUE ZERO.
+       01 WS-PAGE-COUNT         PIC 9(3) VALUE ZERO.
+       01 WS-LINES-PER-PAGE     PIC 9(3) VALUE 55.
+
+       01 WS-PREV-DEPT          PIC X(4) VALUE SPACES.
+       01 WS-DEPT-TOTALS.
+          05 WS-DEPT-GROSS      PIC 9(9)V99 VALUE ZERO.
+          05 WS-DEPT-TAX        PIC 9(9)V99 VALUE ZERO.
+          05 WS-DEPT-NET        PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-CURRENT-DATE.
+          05 WS-CURR-YY         PIC 9(2).
+          05 WS-CURR-MM         PIC 9(2).
+          05 WS-CURR-DD         PIC 9(2).
+
+       01 WS-RUN-DATE.
+          05 WS-RUN-MM          PIC 9(2).
+          05 FILLER             PIC X VALUE '/'.
+          05 WS-RUN-DD          PIC 9(2).
+          05 FILLER             PIC X VALUE '/'.
+          05 WS-RUN-YY          PIC 9(2).
+
        01 WS-CALC-AREA.
           05 WS-GROSS-PAY      PIC 9(7)V99.
+          05 WS-REGULAR-HRS    PIC 9(3)V9.
           05 WS-OVERTIME-HRS   PIC 9(3)V9.
           05 WS-OVERTIME-PAY   PIC 9(6)V99.
+          05 WS-DBLTIME-HRS    PIC 9(3)V9.
+          05 WS-DBLTIME-PAY    PIC 9(6)V99.
           05 WS-TAX-AMOUNT     PIC 9(6)V99.
           05 WS-NET-PAY        PIC 9(7)V99.
 
@@ -67,7 +217,41 @@
           05 WS-TAX-M          PIC V9999 VALUE .1800.
           05 WS-TAX-E          PIC V9999 VALUE .2500.
 
+      *----------------------------------------------------------------
+      * Overtime rate table - one row per union code, shop default
+      * carries union code 'DF'. Loaded via REDEFINES so a new row
+      * is added or an existing one changed with a single VALUE edit.
+      * Layout per row: union code(2) OT threshold(3) OT mult(3)
+      *                 double-time threshold(3) double-time mult(3)
+      *----------------------------------------------------------------
+       01 WS-OT-TABLE-VALUES.
+          05 FILLER            PIC X(14) VALUE 'DF040150060200'.
+          05 FILLER            PIC X(14) VALUE 'A1040150055200'.
+          05 FILLER            PIC X(14) VALUE 'B2035200060250'.
+
+       01 WS-OT-RATE-TABLE REDEFINES WS-OT-TABLE-VALUES.
+          05 WS-OT-RATE-ENTRY OCCURS 3 TIMES.
+             10 WS-OT-UNION-CODE    PIC X(2).
+             10 WS-OT-THRESHOLD     PIC 9(3).
+             10 WS-OT-MULTIPLIER    PIC 9V99.
+             10 WS-OT-DT-THRESHOLD  PIC 9(3).
+             10 WS-OT-DT-MULTIPLIER PIC 9V99.
+
+       01 WS-OT-SUB              PIC 9(2) VALUE ZERO.
+       01 WS-OT-RATES-IN-USE.
+          05 WS-OT-THRESHOLD-USE     PIC 9(3)V9.
+          05 WS-OT-MULTIPLIER-USE    PIC 9V99.
+          05 WS-OT-DT-THRESHOLD-USE  PIC 9(3)V9.
+          05 WS-OT-DT-MULTIPLIER-USE PIC 9V99.
+
+      *----------------------------------------------------------------
+      * DETAIL-LINE, HEADER-LINE-3, SUBTOTAL-LINE and TOTAL-LINE share
+      * one column plan so labels line up with the figures they head:
+      * GROSS starts in column 52, TAX in column 64, NET in column 76,
+      * on every line that carries those fields.
+      *----------------------------------------------------------------
        01 DETAIL-LINE.
+          05 FILLER            PIC X(1) VALUE SPACES.
           05 DL-EMP-ID         PIC X(6).
           05 FILLER            PIC X(2) VALUE SPACES.
           05 DL-NAME           PIC X(25).
@@ -81,7 +265,114 @@
           05 DL-TAX            PIC ZZZ,ZZ9.99.
           05 FILLER            PIC X(2) VALUE SPACES.
           05 DL-NET            PIC ZZZ,ZZ9.99.
-          05 FILLER            PIC X(44) VALUE SPACES.
+          05 FILLER            PIC X(2) VALUE SPACES.
+          05 DL-YTD-GROSS       PIC ZZZ,ZZ9.99.
+          05 FILLER            PIC X(2) VALUE SPACES.
+          05 DL-YTD-TAX         PIC ZZZ,ZZ9.99.
+          05 FILLER            PIC X(2) VALUE SPACES.
+          05 DL-YTD-NET         PIC ZZZ,ZZ9.99.
+          05 FILLER            PIC X(2) VALUE SPACES.
+          05 DL-PRETAX-DED      PIC ZZZ,ZZ9.99.
+          05 FILLER            PIC X(2) VALUE SPACES.
+          05 DL-POSTTAX-DED     PIC ZZZ,ZZ9.99.
+          05 FILLER            PIC X(55) VALUE SPACES.
+
+       01 HEADER-LINE-1.
+          05 FILLER            PIC X(1)  VALUE SPACES.
+          05 HL1-COMPANY       PIC X(30)
+             VALUE 'ACME MANUFACTURING CORP'.
+          05 FILLER            PIC X(45) VALUE SPACES.
+          05 HL1-RUN-DATE-LIT  PIC X(9)  VALUE 'RUN DATE:'.
+          05 FILLER            PIC X(1)  VALUE SPACES.
+          05 HL1-RUN-DATE      PIC X(8).
+          05 FILLER            PIC X(24) VALUE SPACES.
+          05 HL1-PAGE-LIT      PIC X(5)  VALUE 'PAGE '.
+          05 HL1-PAGE          PIC ZZ9.
+
+       01 HEADER-LINE-2.
+          05 FILLER            PIC X(1)  VALUE SPACES.
+          05 HL2-TITLE         PIC X(30)
+             VALUE 'WEEKLY PAYROLL REGISTER'.
+
+       01 HEADER-LINE-3.
+          05 FILLER            PIC X(1)  VALUE SPACES.
+          05 HL3-EMP-ID        PIC X(6)  VALUE 'EMP ID'.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 HL3-NAME          PIC X(25) VALUE 'EMPLOYEE NAME'.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 HL3-HOURS         PIC X(5)  VALUE 'HOURS'.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 HL3-RATE          PIC X(6)  VALUE '  RATE'.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 HL3-GROSS         PIC X(10) VALUE '     GROSS'.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 HL3-TAX           PIC X(10) VALUE '       TAX'.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 HL3-NET           PIC X(10) VALUE '       NET'.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 HL3-YTD-GROSS     PIC X(10) VALUE ' YTD GROSS'.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 HL3-YTD-TAX       PIC X(10) VALUE '   YTD TAX'.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 HL3-YTD-NET       PIC X(10) VALUE '   YTD NET'.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 HL3-PRETAX        PIC X(10) VALUE '   PRE-TAX'.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 HL3-POSTTAX       PIC X(10) VALUE '  POST-TAX'.
+
+       01 EXCEPTION-HEADING.
+          05 FILLER            PIC X(1)  VALUE SPACES.
+          05 FILLER            PIC X(40) VALUE
+             'PAYROLL EXCEPTION REPORT'.
+
+       01 EXCEPTION-DETAIL.
+          05 FILLER            PIC X(1)  VALUE SPACES.
+          05 XL-EMP-ID         PIC X(6).
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 XL-NAME           PIC X(20).
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 XL-TAX-LIT        PIC X(13) VALUE 'BAD TAX CODE:'.
+          05 FILLER            PIC X(1)  VALUE SPACES.
+          05 XL-TAX-CODE       PIC X(2).
+          05 FILLER            PIC X(33) VALUE SPACES.
+
+       01 EXCEPTION-DETAIL-2.
+          05 FILLER            PIC X(1)  VALUE SPACES.
+          05 XL2-EMP-ID        PIC X(6).
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 XL2-NAME          PIC X(20).
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 XL2-MESSAGE       PIC X(46) VALUE SPACES.
+
+       01 SUBTOTAL-LINE.
+          05 FILLER            PIC X(1)  VALUE SPACES.
+          05 SL-LABEL          PIC X(15) VALUE SPACES.
+          05 SL-DEPT           PIC X(4)  VALUE SPACES.
+          05 FILLER            PIC X(29) VALUE SPACES.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 SL-GROSS          PIC ZZZ,ZZ9.99.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 SL-TAX            PIC ZZZ,ZZ9.99.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 SL-NET            PIC ZZZ,ZZ9.99.
+          05 FILLER            PIC X(115) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * TL-GROSS/TL-NET run wider than DL-GROSS/DL-NET (the grand
+      * total can exceed a single detail line's magnitude), so the
+      * filler ahead of TL-NET is padded out to keep TL-NET starting
+      * in column 76 with the rest of the report's NET column.
+      *----------------------------------------------------------------
+       01 TOTAL-LINE.
+          05 FILLER            PIC X(1)  VALUE SPACES.
+          05 TL-LABEL          PIC X(25) VALUE SPACES.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 TL-COUNT          PIC ZZ,ZZ9.
+          05 FILLER            PIC X(17) VALUE SPACES.
+          05 TL-GROSS          PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER            PIC X(10) VALUE SPACES.
+          05 TL-NET            PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER            PIC X(111) VALUE SPACES.
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -91,50 +382,312 @@
            STOP RUN.
 
        1000-INIT.
-           OPEN INPUT  EMPLOYEE-FILE
-                OUTPUT PAYROLL-REPORT
-           READ EMPLOYEE-FILE
+           PERFORM 1100-READ-CHECKPOINT
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-DEPARTMENT
+               ON ASCENDING KEY SW-EMP-ID
+               USING EMPLOYEE-FILE
+               GIVING SORTED-EMPLOYEE-FILE
+           IF RESTART-MODE
+               OPEN EXTEND PAYROLL-REPORT
+               OPEN EXTEND ACH-FILE
+               OPEN EXTEND EXCEPTION-REPORT
+           ELSE
+               OPEN OUTPUT PAYROLL-REPORT
+               OPEN OUTPUT ACH-FILE
+               OPEN OUTPUT EXCEPTION-REPORT
+           END-IF
+           OPEN INPUT SORTED-EMPLOYEE-FILE
+           OPEN I-O YTD-FILE
+           IF WS-YTD-STATUS = '35'
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF
+           OPEN INPUT DEDUCTIONS-FILE
+           IF WS-DED-STATUS = '35'
+               OPEN OUTPUT DEDUCTIONS-FILE
+               CLOSE DEDUCTIONS-FILE
+               OPEN INPUT DEDUCTIONS-FILE
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE
+           MOVE WS-CURR-MM TO WS-RUN-MM
+           MOVE WS-CURR-DD TO WS-RUN-DD
+           MOVE WS-CURR-YY TO WS-RUN-YY
+           IF RESTART-MODE
+               PERFORM 1150-SKIP-ONE-RECORD
+                   WS-RESTART-RECS-READ TIMES
+           ELSE
+               PERFORM 1900-WRITE-HEADERS
+               WRITE EXCEPTION-LINE FROM EXCEPTION-HEADING
+           END-IF
+           READ SORTED-EMPLOYEE-FILE
                AT END MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END ADD 1 TO WS-PHYS-READ-COUNT
            END-READ.
 
+       1100-READ-CHECKPOINT.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = '00'
+               PERFORM 1120-READ-CHECKPOINT-REC UNTIL RESTART-EOF
+               CLOSE RESTART-FILE
+           END-IF.
+
+       1120-READ-CHECKPOINT-REC.
+           READ RESTART-FILE
+               AT END
+                   MOVE 'Y' TO WS-RESTART-EOF-FLAG
+               NOT AT END
+                   MOVE 'Y' TO WS-RESTART-MODE-FLAG
+                   MOVE CKPT-PHYS-READ-COUNT TO WS-RESTART-RECS-READ
+                   MOVE CKPT-PHYS-READ-COUNT TO WS-PHYS-READ-COUNT
+                   MOVE CKPT-RECORD-COUNT    TO WS-RECORD-COUNT
+                   MOVE CKPT-TOTAL-GROSS     TO WS-TOTAL-GROSS
+                   MOVE CKPT-TOTAL-NET       TO WS-TOTAL-NET
+                   MOVE CKPT-PAGE-COUNT      TO WS-PAGE-COUNT
+                   MOVE CKPT-LINE-COUNT      TO WS-LINE-COUNT
+                   MOVE CKPT-PREV-DEPT       TO WS-PREV-DEPT
+                   MOVE CKPT-DEPT-GROSS      TO WS-DEPT-GROSS
+                   MOVE CKPT-DEPT-TAX        TO WS-DEPT-TAX
+                   MOVE CKPT-DEPT-NET        TO WS-DEPT-NET
+           END-READ.
+
+       1150-SKIP-ONE-RECORD.
+           READ SORTED-EMPLOYEE-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       1900-WRITE-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-RUN-DATE TO HL1-RUN-DATE
+           MOVE WS-PAGE-COUNT TO HL1-PAGE
+           WRITE REPORT-LINE FROM HEADER-LINE-1
+               AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM HEADER-LINE-2
+               AFTER ADVANCING 1 LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+               AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM HEADER-LINE-3
+               AFTER ADVANCING 1 LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+
        2000-PROCESS.
-           ADD 1 TO WS-RECORD-COUNT
-           PERFORM 2100-CALC-PAY
-           PERFORM 2200-WRITE-LINE
-           READ EMPLOYEE-FILE
+           IF NOT EMP-INACTIVE
+               IF WS-PREV-DEPT NOT = SPACES
+                       AND EMP-DEPARTMENT NOT = WS-PREV-DEPT
+                   PERFORM 2250-WRITE-DEPT-SUBTOTAL
+               END-IF
+               MOVE EMP-DEPARTMENT TO WS-PREV-DEPT
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM 2100-CALC-PAY
+               PERFORM 2200-WRITE-LINE
+               PERFORM 2300-WRITE-ACH
+               DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CKPT-QUOTIENT
+                   REMAINDER WS-CKPT-REMAINDER
+               IF WS-CKPT-REMAINDER = ZERO
+                   PERFORM 2900-WRITE-CHECKPOINT
+               END-IF
+           END-IF
+           READ SORTED-EMPLOYEE-FILE
                AT END MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END ADD 1 TO WS-PHYS-READ-COUNT
            END-READ.
 
        2100-CALC-PAY.
-           IF EMP-HOURS-WORKED > 40
-               SUBTRACT 40 FROM EMP-HOURS-WORKED
+           PERFORM 2110-DETERMINE-OT-RATES
+           MOVE ZERO TO WS-OVERTIME-HRS WS-OVERTIME-PAY
+           MOVE ZERO TO WS-DBLTIME-HRS  WS-DBLTIME-PAY
+           IF EMP-HOURS-WORKED > WS-OT-DT-THRESHOLD-USE
+               MOVE WS-OT-THRESHOLD-USE TO WS-REGULAR-HRS
+               SUBTRACT WS-OT-THRESHOLD-USE FROM WS-OT-DT-THRESHOLD-USE
                    GIVING WS-OVERTIME-HRS
-               MULTIPLY EMP-HOURLY-RATE BY 40
-                   GIVING WS-GROSS-PAY
-               MULTIPLY EMP-HOURLY-RATE BY 1.5
+               SUBTRACT WS-OT-DT-THRESHOLD-USE FROM EMP-HOURS-WORKED
+                   GIVING WS-DBLTIME-HRS
+               MULTIPLY EMP-HOURLY-RATE BY WS-OT-MULTIPLIER-USE
                    GIVING WS-OVERTIME-PAY
                MULTIPLY WS-OVERTIME-PAY BY WS-OVERTIME-HRS
                    GIVING WS-OVERTIME-PAY
+               MULTIPLY EMP-HOURLY-RATE BY WS-OT-DT-MULTIPLIER-USE
+                   GIVING WS-DBLTIME-PAY
+               MULTIPLY WS-DBLTIME-PAY BY WS-DBLTIME-HRS
+                   GIVING WS-DBLTIME-PAY
+               MULTIPLY EMP-HOURLY-RATE BY WS-REGULAR-HRS
+                   GIVING WS-GROSS-PAY
                ADD WS-OVERTIME-PAY TO WS-GROSS-PAY
+               ADD WS-DBLTIME-PAY  TO WS-GROSS-PAY
            ELSE
-               MULTIPLY EMP-HOURLY-RATE BY EMP-HOURS-WORKED
-                   GIVING WS-GROSS-PAY
+               IF EMP-HOURS-WORKED > WS-OT-THRESHOLD-USE
+                   MOVE WS-OT-THRESHOLD-USE TO WS-REGULAR-HRS
+                   SUBTRACT WS-OT-THRESHOLD-USE FROM EMP-HOURS-WORKED
+                       GIVING WS-OVERTIME-HRS
+                   MULTIPLY EMP-HOURLY-RATE BY WS-OT-MULTIPLIER-USE
+                       GIVING WS-OVERTIME-PAY
+                   MULTIPLY WS-OVERTIME-PAY BY WS-OVERTIME-HRS
+                       GIVING WS-OVERTIME-PAY
+                   MULTIPLY EMP-HOURLY-RATE BY WS-REGULAR-HRS
+                       GIVING WS-GROSS-PAY
+                   ADD WS-OVERTIME-PAY TO WS-GROSS-PAY
+               ELSE
+                   MULTIPLY EMP-HOURLY-RATE BY EMP-HOURS-WORKED
+                       GIVING WS-GROSS-PAY
+               END-IF
            END-IF
+           PERFORM 2140-APPLY-PRETAX-DEDUCTIONS
            EVALUATE EMP-TAX-CODE
-               WHEN 'S ' MULTIPLY WS-GROSS-PAY BY WS-TAX-S
+               WHEN 'S ' MULTIPLY WS-TAXABLE-GROSS BY WS-TAX-S
                              GIVING WS-TAX-AMOUNT
-               WHEN 'M ' MULTIPLY WS-GROSS-PAY BY WS-TAX-M
+               WHEN 'M ' MULTIPLY WS-TAXABLE-GROSS BY WS-TAX-M
                              GIVING WS-TAX-AMOUNT
-               WHEN 'E ' MULTIPLY WS-GROSS-PAY BY WS-TAX-E
+               WHEN 'E ' MULTIPLY WS-TAXABLE-GROSS BY WS-TAX-E
                              GIVING WS-TAX-AMOUNT
-               WHEN OTHER MOVE ZERO TO WS-TAX-AMOUNT
+               WHEN OTHER
+                   MOVE ZERO TO WS-TAX-AMOUNT
+                   PERFORM 2180-WRITE-EXCEPTION
            END-EVALUATE
-           SUBTRACT WS-TAX-AMOUNT FROM WS-GROSS-PAY
+           SUBTRACT WS-TAX-AMOUNT FROM WS-TAXABLE-GROSS
                GIVING WS-NET-PAY
+           PERFORM 2146-APPLY-POSTTAX-PCT-DEDUCTIONS
+           IF WS-POSTTAX-DED > WS-NET-PAY
+               MOVE WS-NET-PAY TO WS-POSTTAX-DED
+               PERFORM 2181-WRITE-DED-EXCEPTION
+           END-IF
+           SUBTRACT WS-POSTTAX-DED FROM WS-NET-PAY
            ADD WS-GROSS-PAY TO WS-TOTAL-GROSS
-           ADD WS-NET-PAY   TO WS-TOTAL-NET.
+           ADD WS-NET-PAY   TO WS-TOTAL-NET
+           ADD WS-GROSS-PAY TO WS-DEPT-GROSS
+           ADD WS-TAX-AMOUNT TO WS-DEPT-TAX
+           ADD WS-NET-PAY   TO WS-DEPT-NET
+           PERFORM 2120-UPDATE-YTD.
+
+       2110-DETERMINE-OT-RATES.
+           MOVE 1 TO WS-OT-SUB
+           PERFORM 2112-SEARCH-OT-RATE
+               VARYING WS-OT-SUB FROM 1 BY 1
+               UNTIL WS-OT-SUB > 3
+                   OR WS-OT-UNION-CODE (WS-OT-SUB) = EMP-UNION-CODE
+           IF WS-OT-SUB > 3
+               MOVE 1 TO WS-OT-SUB
+           END-IF
+           MOVE WS-OT-THRESHOLD (WS-OT-SUB)
+               TO WS-OT-THRESHOLD-USE
+           MOVE WS-OT-MULTIPLIER (WS-OT-SUB)
+               TO WS-OT-MULTIPLIER-USE
+           MOVE WS-OT-DT-THRESHOLD (WS-OT-SUB)
+               TO WS-OT-DT-THRESHOLD-USE
+           MOVE WS-OT-DT-MULTIPLIER (WS-OT-SUB)
+               TO WS-OT-DT-MULTIPLIER-USE.
+
+       2112-SEARCH-OT-RATE.
+           CONTINUE.
+
+      *----------------------------------------------------------------
+      * Pre-tax deductions are summed here, against gross pay, since
+      * that is the base req 008 defines for a pre-tax percentage
+      * entry. Post-tax percentage entries are NOT summed in this
+      * pass - a percentage garnishment is a percentage of disposable
+      * (after-tax) pay, not of gross, so those entries wait for
+      * 2146-APPLY-POSTTAX-PCT-DEDUCTIONS once tax has been figured.
+      * Flat post-tax entries do not depend on that timing and are
+      * summed here along with the pre-tax entries.
+      *----------------------------------------------------------------
+       2140-APPLY-PRETAX-DEDUCTIONS.
+           MOVE ZERO TO WS-PRETAX-DED WS-POSTTAX-DED
+           MOVE 'N' TO WS-DED-FOUND-FLAG
+           MOVE EMP-ID TO DED-EMP-ID
+           READ DEDUCTIONS-FILE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-DED-FOUND-FLAG
+                   PERFORM 2145-SUM-ONE-DEDUCTION
+                       VARYING WS-DED-SUB FROM 1 BY 1
+                       UNTIL WS-DED-SUB > 5
+           END-READ
+           IF WS-PRETAX-DED > WS-GROSS-PAY
+               MOVE WS-GROSS-PAY TO WS-PRETAX-DED
+               PERFORM 2181-WRITE-DED-EXCEPTION
+           END-IF
+           SUBTRACT WS-PRETAX-DED FROM WS-GROSS-PAY
+               GIVING WS-TAXABLE-GROSS.
+
+       2145-SUM-ONE-DEDUCTION.
+           IF DED-TYPE (WS-DED-SUB) NOT = SPACES
+               IF DED-PRETAX (WS-DED-SUB)
+                   IF DED-FLAT (WS-DED-SUB)
+                       MOVE DED-AMOUNT (WS-DED-SUB) TO WS-DED-ITEM-AMT
+                   ELSE
+                       MULTIPLY WS-GROSS-PAY BY DED-PCT (WS-DED-SUB)
+                           GIVING WS-DED-ITEM-AMT
+                   END-IF
+                   ADD WS-DED-ITEM-AMT TO WS-PRETAX-DED
+               ELSE
+                   IF DED-FLAT (WS-DED-SUB)
+                       MOVE DED-AMOUNT (WS-DED-SUB) TO WS-DED-ITEM-AMT
+                       ADD WS-DED-ITEM-AMT TO WS-POSTTAX-DED
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Post-tax percentage deductions (e.g. a percentage-of-
+      * disposable-pay garnishment) are computed here, once tax has
+      * been figured, against WS-NET-PAY before the post-tax
+      * deductions are subtracted from it - the DEDUCTIONS-FILE
+      * record read by 2140-APPLY-PRETAX-DEDUCTIONS is still in the
+      * record area since no other READ of that file happens between
+      * the two passes.
+      *----------------------------------------------------------------
+       2146-APPLY-POSTTAX-PCT-DEDUCTIONS.
+           IF DED-RECORD-FOUND
+               PERFORM 2147-SUM-ONE-POSTTAX-PCT
+                   VARYING WS-DED-SUB FROM 1 BY 1
+                   UNTIL WS-DED-SUB > 5
+           END-IF.
+
+       2147-SUM-ONE-POSTTAX-PCT.
+           IF DED-TYPE (WS-DED-SUB) NOT = SPACES
+                   AND DED-POSTTAX (WS-DED-SUB)
+                   AND DED-PERCENT (WS-DED-SUB)
+               MULTIPLY WS-NET-PAY BY DED-PCT (WS-DED-SUB)
+                   GIVING WS-DED-ITEM-AMT
+               ADD WS-DED-ITEM-AMT TO WS-POSTTAX-DED
+           END-IF.
+
+       2120-UPDATE-YTD.
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ YTD-FILE
+               INVALID KEY
+                   MOVE EMP-ID       TO YTD-EMP-ID
+                   MOVE WS-GROSS-PAY TO YTD-GROSS
+                   MOVE WS-TAX-AMOUNT TO YTD-TAX
+                   MOVE WS-NET-PAY   TO YTD-NET
+                   WRITE YTD-RECORD
+               NOT INVALID KEY
+                   ADD WS-GROSS-PAY  TO YTD-GROSS
+                   ADD WS-TAX-AMOUNT TO YTD-TAX
+                   ADD WS-NET-PAY    TO YTD-NET
+                   REWRITE YTD-RECORD
+           END-READ.
+
+       2180-WRITE-EXCEPTION.
+           MOVE SPACES        TO EXCEPTION-DETAIL
+           MOVE EMP-ID        TO XL-EMP-ID
+           MOVE EMP-LAST-NAME TO XL-NAME
+           MOVE EMP-TAX-CODE  TO XL-TAX-CODE
+           WRITE EXCEPTION-LINE FROM EXCEPTION-DETAIL.
+
+       2181-WRITE-DED-EXCEPTION.
+           MOVE SPACES         TO EXCEPTION-DETAIL-2
+           MOVE EMP-ID         TO XL2-EMP-ID
+           MOVE EMP-LAST-NAME  TO XL2-NAME
+           MOVE 'DEDUCTIONS EXCEED PAY - FLOORED TO ZERO'
+               TO XL2-MESSAGE
+           WRITE EXCEPTION-LINE FROM EXCEPTION-DETAIL-2.
 
        2200-WRITE-LINE.
+           IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+               PERFORM 1900-WRITE-HEADERS
+           END-IF
            MOVE EMP-ID           TO DL-EMP-ID
            MOVE EMP-LAST-NAME    TO DL-NAME
            MOVE EMP-HOURS-WORKED TO DL-HOURS
@@ -142,8 +695,77 @@
            MOVE WS-GROSS-PAY     TO DL-GROSS
            MOVE WS-TAX-AMOUNT    TO DL-TAX
            MOVE WS-NET-PAY       TO DL-NET
-           WRITE REPORT-LINE FROM DETAIL-LINE.
+           MOVE YTD-GROSS        TO DL-YTD-GROSS
+           MOVE YTD-TAX          TO DL-YTD-TAX
+           MOVE YTD-NET          TO DL-YTD-NET
+           MOVE WS-PRETAX-DED    TO DL-PRETAX-DED
+           MOVE WS-POSTTAX-DED   TO DL-POSTTAX-DED
+           WRITE REPORT-LINE FROM DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       2300-WRITE-ACH.
+           MOVE SPACES        TO ACH-ENTRY-RECORD
+           MOVE '6'           TO ACH-RECORD-TYPE
+           MOVE '22'          TO ACH-TRANS-CODE
+           MOVE ZEROS         TO ACH-RECV-DFI-ID
+           MOVE ZERO          TO ACH-CHECK-DIGIT
+           MOVE SPACES        TO ACH-DFI-ACCT-NO
+           MOVE WS-NET-PAY    TO ACH-AMOUNT
+           MOVE EMP-ID        TO ACH-INDIVID-ID
+           MOVE EMP-LAST-NAME TO ACH-INDIVID-NAME
+           MOVE '0'           TO ACH-ADDENDA-IND
+           MOVE WS-RECORD-COUNT TO ACH-TRACE-NUMBER
+           WRITE ACH-ENTRY-RECORD.
+
+       2900-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE WS-RECORD-COUNT     TO CKPT-RECORD-COUNT
+           MOVE WS-PHYS-READ-COUNT  TO CKPT-PHYS-READ-COUNT
+           MOVE WS-TOTAL-GROSS      TO CKPT-TOTAL-GROSS
+           MOVE WS-TOTAL-NET        TO CKPT-TOTAL-NET
+           MOVE WS-PAGE-COUNT       TO CKPT-PAGE-COUNT
+           MOVE WS-LINE-COUNT       TO CKPT-LINE-COUNT
+           MOVE WS-PREV-DEPT        TO CKPT-PREV-DEPT
+           MOVE WS-DEPT-GROSS       TO CKPT-DEPT-GROSS
+           MOVE WS-DEPT-TAX         TO CKPT-DEPT-TAX
+           MOVE WS-DEPT-NET         TO CKPT-DEPT-NET
+           WRITE CHECKPOINT-RECORD
+           CLOSE RESTART-FILE.
+
+       2250-WRITE-DEPT-SUBTOTAL.
+           MOVE SPACES        TO SUBTOTAL-LINE
+           MOVE 'DEPT TOTAL'  TO SL-LABEL
+           MOVE WS-PREV-DEPT  TO SL-DEPT
+           MOVE WS-DEPT-GROSS TO SL-GROSS
+           MOVE WS-DEPT-TAX   TO SL-TAX
+           MOVE WS-DEPT-NET   TO SL-NET
+           IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+               PERFORM 1900-WRITE-HEADERS
+           END-IF
+           WRITE REPORT-LINE FROM SUBTOTAL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           MOVE ZERO TO WS-DEPT-GROSS
+                        WS-DEPT-TAX
+                        WS-DEPT-NET.
 
        3000-WRAPUP.
-           CLOSE EMPLOYEE-FILE
-                 PAYROLL-REPORT.
+           IF WS-RECORD-COUNT GREATER THAN ZERO
+               PERFORM 2250-WRITE-DEPT-SUBTOTAL
+           END-IF
+           PERFORM 3100-WRITE-GRAND-TOTAL
+           CLOSE SORTED-EMPLOYEE-FILE
+                 PAYROLL-REPORT
+                 YTD-FILE
+                 ACH-FILE
+                 EXCEPTION-REPORT
+                 DEDUCTIONS-FILE
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
+
+       3100-WRITE-GRAND-TOTAL.
+           MOVE SPACES           TO TOTAL-LINE
+           MOVE 'RUN TOTALS'     TO TL-LABEL
+           MOVE WS-RECORD-COUNT  TO TL-COUNT
+           MOVE WS-TOTAL-GROSS   TO TL-GROSS
+           MOVE WS-TOTAL-NET     TO TL-NET
+           WRITE REPORT-LINE FROM TOTAL-LINE.
