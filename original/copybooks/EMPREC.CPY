@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------
+      * EMPREC.CPY - Employee master record layout
+      * Shared by PAYROLL and PAYROLL-MAINT so both programs stay
+      * in step when the master layout changes.
+      *----------------------------------------------------------------
+       01 EMPLOYEE-RECORD.
+          05 EMP-ID            PIC X(6).
+          05 EMP-LAST-NAME     PIC X(20).
+          05 EMP-FIRST-NAME    PIC X(15).
+          05 EMP-HOURLY-RATE   PIC 9(4)V99.
+          05 EMP-HOURS-WORKED  PIC 9(3)V9.
+          05 EMP-TAX-CODE      PIC X(2).
+          05 EMP-DEPARTMENT    PIC X(4).
+          05 EMP-UNION-CODE    PIC X(2).
+          05 EMP-STATUS        PIC X(1).
+             88 EMP-ACTIVE     VALUE 'A'.
+             88 EMP-INACTIVE   VALUE 'I'.
+          05 FILLER            PIC X(21).
