@@ -0,0 +1,258 @@
+      *----------------------------------------------------------------
+      * PAYROLL-MAINT.COB - Employee Master Maintenance
+      * System: IBM OS/VS COBOL, MVS JES2
+      * Written: 2026, companion to PAYROLL.COB
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-MAINT.
+       AUTHOR. R.HENDERSON.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO UT-S-MAINTTRN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO UT-S-EMPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDIT-REPORT
+               ASSIGN TO UT-S-MAINTAUD
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 82 CHARACTERS.
+       01 TRANS-RECORD.
+          05 TRANS-CODE         PIC X(1).
+             88 TRANS-ADD       VALUE 'A'.
+             88 TRANS-CHANGE    VALUE 'C'.
+             88 TRANS-DELETE    VALUE 'D'.
+          05 TRANS-EMP-ID       PIC X(6).
+          05 TRANS-LAST-NAME    PIC X(20).
+          05 TRANS-FIRST-NAME   PIC X(15).
+          05 TRANS-HOURLY-RATE  PIC 9(4)V99.
+          05 TRANS-HOURS-WORKED PIC 9(3)V9.
+          05 TRANS-TAX-CODE     PIC X(2).
+          05 TRANS-DEPARTMENT   PIC X(4).
+          05 TRANS-UNION-CODE   PIC X(2).
+          05 FILLER             PIC X(22).
+
+       FD EMPLOYEE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 81 CHARACTERS.
+           COPY EMPREC.
+
+       FD AUDIT-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS.
+       01 AUDIT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRANS-STATUS        PIC XX VALUE SPACES.
+       01 WS-FILE-STATUS         PIC XX VALUE SPACES.
+       01 WS-TRANS-EOF-FLAG      PIC X VALUE 'N'.
+          88 TRANS-EOF           VALUE 'Y'.
+       01 WS-VALID-FLAG          PIC X VALUE 'Y'.
+          88 TRANS-VALID         VALUE 'Y'.
+          88 TRANS-INVALID       VALUE 'N'.
+
+       01 WS-TRANS-COUNT         PIC 9(5) VALUE ZERO.
+       01 WS-ADD-COUNT           PIC 9(5) VALUE ZERO.
+       01 WS-CHANGE-COUNT        PIC 9(5) VALUE ZERO.
+       01 WS-DELETE-COUNT        PIC 9(5) VALUE ZERO.
+       01 WS-REJECT-COUNT        PIC 9(5) VALUE ZERO.
+
+       01 AUDIT-DETAIL.
+          05 AD-EMP-ID           PIC X(6).
+          05 FILLER              PIC X(2)  VALUE SPACES.
+          05 AD-TRANS-LIT        PIC X(6)  VALUE SPACES.
+          05 FILLER              PIC X(2)  VALUE SPACES.
+          05 AD-RESULT           PIC X(40) VALUE SPACES.
+          05 FILLER              PIC X(22) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS-TRANS UNTIL TRANS-EOF
+           PERFORM 3000-WRAPUP
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT  TRANSACTION-FILE
+           OPEN I-O    EMPLOYEE-FILE
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF
+           OPEN OUTPUT AUDIT-REPORT
+           READ TRANSACTION-FILE
+               AT END MOVE 'Y' TO WS-TRANS-EOF-FLAG
+           END-READ.
+
+       2000-PROCESS-TRANS.
+           ADD 1 TO WS-TRANS-COUNT
+           PERFORM 2050-VALIDATE-TRANS
+           IF TRANS-VALID
+               EVALUATE TRUE
+                   WHEN TRANS-ADD
+                       PERFORM 2100-ADD-EMPLOYEE
+                   WHEN TRANS-CHANGE
+                       PERFORM 2200-CHANGE-EMPLOYEE
+                   WHEN TRANS-DELETE
+                       PERFORM 2300-DELETE-EMPLOYEE
+                   WHEN OTHER
+                       PERFORM 2900-REJECT-TRANS
+               END-EVALUATE
+           ELSE
+               PERFORM 2900-REJECT-TRANS
+           END-IF
+           READ TRANSACTION-FILE
+               AT END MOVE 'Y' TO WS-TRANS-EOF-FLAG
+           END-READ.
+
+       2050-VALIDATE-TRANS.
+           MOVE 'Y' TO WS-VALID-FLAG
+           IF TRANS-EMP-ID = SPACES
+               MOVE 'N' TO WS-VALID-FLAG
+           END-IF
+           IF NOT TRANS-ADD AND NOT TRANS-CHANGE AND NOT TRANS-DELETE
+               MOVE 'N' TO WS-VALID-FLAG
+           END-IF
+           IF TRANS-ADD OR TRANS-CHANGE
+               IF TRANS-LAST-NAME = SPACES
+                   MOVE 'N' TO WS-VALID-FLAG
+               END-IF
+               IF TRANS-TAX-CODE NOT = 'S '
+                       AND TRANS-TAX-CODE NOT = 'M '
+                       AND TRANS-TAX-CODE NOT = 'E '
+                   MOVE 'N' TO WS-VALID-FLAG
+               END-IF
+           END-IF.
+
+       2100-ADD-EMPLOYEE.
+           MOVE TRANS-EMP-ID TO EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE TRANS-EMP-ID       TO EMP-ID
+                   MOVE TRANS-LAST-NAME    TO EMP-LAST-NAME
+                   MOVE TRANS-FIRST-NAME   TO EMP-FIRST-NAME
+                   MOVE TRANS-HOURLY-RATE  TO EMP-HOURLY-RATE
+                   MOVE TRANS-HOURS-WORKED TO EMP-HOURS-WORKED
+                   MOVE TRANS-TAX-CODE     TO EMP-TAX-CODE
+                   MOVE TRANS-DEPARTMENT   TO EMP-DEPARTMENT
+                   MOVE TRANS-UNION-CODE   TO EMP-UNION-CODE
+                   MOVE 'A'                TO EMP-STATUS
+                   WRITE EMPLOYEE-RECORD
+                   ADD 1 TO WS-ADD-COUNT
+                   PERFORM 2950-WRITE-AUDIT-OK
+               NOT INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 2960-WRITE-AUDIT-DUP
+           END-READ.
+
+       2200-CHANGE-EMPLOYEE.
+           MOVE TRANS-EMP-ID TO EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 2970-WRITE-AUDIT-NOTFOUND
+               NOT INVALID KEY
+                   MOVE TRANS-LAST-NAME    TO EMP-LAST-NAME
+                   MOVE TRANS-FIRST-NAME   TO EMP-FIRST-NAME
+                   MOVE TRANS-HOURLY-RATE  TO EMP-HOURLY-RATE
+                   MOVE TRANS-HOURS-WORKED TO EMP-HOURS-WORKED
+                   MOVE TRANS-TAX-CODE     TO EMP-TAX-CODE
+                   MOVE TRANS-DEPARTMENT   TO EMP-DEPARTMENT
+                   MOVE TRANS-UNION-CODE   TO EMP-UNION-CODE
+                   REWRITE EMPLOYEE-RECORD
+                   ADD 1 TO WS-CHANGE-COUNT
+                   PERFORM 2950-WRITE-AUDIT-OK
+           END-READ.
+
+       2300-DELETE-EMPLOYEE.
+           MOVE TRANS-EMP-ID TO EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 2970-WRITE-AUDIT-NOTFOUND
+               NOT INVALID KEY
+                   MOVE 'I' TO EMP-STATUS
+                   REWRITE EMPLOYEE-RECORD
+                   ADD 1 TO WS-DELETE-COUNT
+                   PERFORM 2950-WRITE-AUDIT-OK
+           END-READ.
+
+       2900-REJECT-TRANS.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES          TO AUDIT-DETAIL
+           MOVE TRANS-EMP-ID    TO AD-EMP-ID
+           MOVE 'REJ'           TO AD-TRANS-LIT
+           MOVE 'FAILED VALIDATION - TRANS NOT APPLIED'
+                                TO AD-RESULT
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL.
+
+       2950-WRITE-AUDIT-OK.
+           MOVE SPACES        TO AUDIT-DETAIL
+           MOVE TRANS-EMP-ID  TO AD-EMP-ID
+           MOVE TRANS-CODE    TO AD-TRANS-LIT
+           MOVE 'APPLIED OK'  TO AD-RESULT
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL.
+
+       2960-WRITE-AUDIT-DUP.
+           MOVE SPACES              TO AUDIT-DETAIL
+           MOVE TRANS-EMP-ID        TO AD-EMP-ID
+           MOVE TRANS-CODE          TO AD-TRANS-LIT
+           MOVE 'REJECTED - EMP-ID ALREADY ON FILE'
+                                    TO AD-RESULT
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL.
+
+       2970-WRITE-AUDIT-NOTFOUND.
+           MOVE SPACES              TO AUDIT-DETAIL
+           MOVE TRANS-EMP-ID        TO AD-EMP-ID
+           MOVE TRANS-CODE          TO AD-TRANS-LIT
+           MOVE 'REJECTED - EMP-ID NOT ON FILE'
+                                    TO AD-RESULT
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL.
+
+       3000-WRAPUP.
+           PERFORM 3100-WRITE-SUMMARY
+           CLOSE TRANSACTION-FILE
+                 EMPLOYEE-FILE
+                 AUDIT-REPORT.
+
+       3100-WRITE-SUMMARY.
+           MOVE SPACES          TO AUDIT-DETAIL
+           MOVE 'TOTALS'        TO AD-TRANS-LIT
+           MOVE WS-TRANS-COUNT  TO AD-RESULT
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL
+           MOVE SPACES          TO AUDIT-DETAIL
+           MOVE 'ADD'           TO AD-TRANS-LIT
+           MOVE WS-ADD-COUNT    TO AD-RESULT
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL
+           MOVE SPACES          TO AUDIT-DETAIL
+           MOVE 'CHG'           TO AD-TRANS-LIT
+           MOVE WS-CHANGE-COUNT TO AD-RESULT
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL
+           MOVE SPACES          TO AUDIT-DETAIL
+           MOVE 'DEL'           TO AD-TRANS-LIT
+           MOVE WS-DELETE-COUNT TO AD-RESULT
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL
+           MOVE SPACES          TO AUDIT-DETAIL
+           MOVE 'REJ'           TO AD-TRANS-LIT
+           MOVE WS-REJECT-COUNT TO AD-RESULT
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL.
