@@ -0,0 +1,87 @@
+      *----------------------------------------------------------------
+      * PAYROLL-CONV.COB - Employee Master Format Conversion
+      * System: IBM OS/VS COBOL, MVS JES2
+      * Written: 2026, companion to PAYROLL.COB / PAYROLL-MAINT.COB
+      *
+      * One-time utility: loads the new ORGANIZATION INDEXED
+      * EMPLOYEE-FILE (keyed by EMP-ID) from the old flat
+      * ORGANIZATION SEQUENTIAL employee master, so a shop moving to
+      * the indexed master does not have to hand-build it. Run once
+      * ahead of the first PAYROLL/PAYROLL-MAINT execution against the
+      * indexed file; not part of the weekly cycle.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-CONV.
+       AUTHOR. R.HENDERSON.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE-OLD
+               ASSIGN TO UT-S-EMPFLAT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OLD-STATUS.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO UT-S-EMPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMPLOYEE-FILE-OLD
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 81 CHARACTERS.
+       01 OLD-EMPLOYEE-RECORD    PIC X(81).
+
+       FD EMPLOYEE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 81 CHARACTERS.
+           COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-OLD-STATUS          PIC XX VALUE SPACES.
+       01 WS-FILE-STATUS         PIC XX VALUE SPACES.
+       01 WS-EOF-FLAG            PIC X VALUE 'N'.
+          88 END-OF-FILE         VALUE 'Y'.
+       01 WS-CONV-COUNT          PIC 9(5) VALUE ZERO.
+       01 WS-REJECT-COUNT        PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-CONVERT-ONE UNTIL END-OF-FILE
+           PERFORM 3000-WRAPUP
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT  EMPLOYEE-FILE-OLD
+           OPEN OUTPUT EMPLOYEE-FILE
+           READ EMPLOYEE-FILE-OLD INTO EMPLOYEE-RECORD
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       2000-CONVERT-ONE.
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONV-COUNT
+           END-WRITE
+           READ EMPLOYEE-FILE-OLD INTO EMPLOYEE-RECORD
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       3000-WRAPUP.
+           CLOSE EMPLOYEE-FILE-OLD
+                 EMPLOYEE-FILE
+           DISPLAY 'PAYROLL-CONV: EMPLOYEE MASTER CONVERSION COMPLETE'
+           DISPLAY 'PAYROLL-CONV: RECORDS LOADED  - ' WS-CONV-COUNT
+           DISPLAY 'PAYROLL-CONV: RECORDS REJECTED - ' WS-REJECT-COUNT.
